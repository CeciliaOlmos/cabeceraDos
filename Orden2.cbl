@@ -16,11 +16,27 @@
                ORGANIZATION is line sequential.
            SELECT filial3 ASSIGN TO nom-arch3
                ORGANIZATION is line sequential.
+           SELECT SOCIOS ASSIGN TO "..\SOCIOS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS soc-cod.
            SELECT arch-sort ASSIGN to "sortwork".
-           SELECT Trans-Act ASSIGN TO "..\TRANS-ACT.txt".
+           SELECT Trans-Act ASSIGN TO "..\TRANS-ACT.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS tra-clave
+               ALTERNATE RECORD KEY IS tra-socio WITH DUPLICATES.
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "..\impTRANSACC.dat".
+           SELECT RECHAZOS
+           ASSIGN TO PRINTER,
+           "..\RECHAZOS.dat".
+           SELECT TRANS-CSV ASSIGN TO "..\TRANS-ACT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-CHECKPOINT ASSIGN TO "..\checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-chk-status.
        DATA DIVISION.
        FILE SECTION.
        FD  filial1.
@@ -59,11 +75,20 @@
            03 tr-det-socio3 pic 9(4).
            03 tr-det-importe3 pic s9(7)v99.
 
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-cod pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-filial pic 9.
+           03 soc-estado pic x.
+
        SD  arch-sort.
        01  srt-reg.
            03 srt-fecha pic 9(8).
            03 srt-cod-soc pic 9(4).
            03 srt-importe pic S9(8)V99.
+           03 srt-nom-soc pic x(30).
+           03 srt-filial pic 9.
        FD  LISTADO
            LINAGE IS 60 LINES
            with FOOTING AT 50
@@ -72,9 +97,19 @@
        01  lis-reg pic x(80).
        FD  Trans-Act.
        01  tra-reg.
-           03 tra-fecha pic 9(8).
-           03 tra-socio pic 9(4).
+           03 tra-clave.
+               05 tra-fecha pic 9(8).
+               05 tra-socio pic 9(4).
            03 tra-importe pic S9(8)V99.
+       FD  RECHAZOS.
+       01  rej-reg pic x(80).
+       FD  TRANS-CSV.
+       01  csv-reg pic x(50).
+       FD  ARCH-CHECKPOINT.
+       01  chk-reg.
+           03 chk-fecha pic 9(8).
+           03 chk-socio pic 9(4).
+           03 chk-secuencia pic 9(5).
        WORKING-STORAGE SECTION.
       * 01  tabla-archivos.
       *     03 archivos.
@@ -94,22 +129,38 @@
        01  w-flag1 PIC 9 value ZERO.
        01  w-flag2 PIC 9 VALUE ZERO.
        01  w-flag3 PIC 9 VALUE ZERO.
+       01  w-sin-datos2 PIC 9 VALUE ZERO.
+       01  w-sin-datos3 PIC 9 VALUE ZERO.
        01  w-fecha-ing pic 9(8).
+       01  w-fecha-desde pic 9(8).
+       01  w-fecha-hasta pic 9(8).
+       01  w-fin-rango PIC 9 value zero.
+       01  w-srt-fecha-anterior pic 9(8).
+       01  ws-chk-status pic xx.
+       01  w-chk-activo pic 9 value zero.
+       01  w-chk-fecha pic 9(8) value zero.
+       01  w-chk-socio pic 9(4) value zero.
+       01  w-chk-secuencia pic 9(5) value zero.
+       01  w-chk-contador pic 9(3) value zero.
+       01  w-socio-seq pic 9(5) value zero.
+       01  w-saltar-socio pic 9 value zero.
        01  w-socio-ant2 pic 9(4).
        01  w-socio-ant3 pic 9(4).
        01  w-flagSocSort PIC 9 VALUE ZERO.
        01  w-srt-socio-anterior pic 9(4).
        01  w-salida-acum-imp pic s9(8)v99.
-       01  tab-filiales.
-           03 largo pic 9.
-           03 vec-filial OCCURS 1 to 3 DEPENDING on largo value zeros.
-               05 vec-tr1-cab1-tipo pic x.
-               05 vec-tr1-cab1-filial pic 9.
-               05 vec-tr-cab2-tipo pic x.
-               05 vec-tr-cab2-fecha pic 9(8).
-               05 vec-tr-det-tipo pic x.
-               05 vec-tr-det-socio pic 9(4).
-               05 vec-tr-det-importe pic s9(7)v99.
+       01  w-salida-soc-cod pic 9(4).
+       01  w-salida-soc-nombre pic x(30).
+       01  w-soc-buscado pic 9(4).
+       01  w-soc-nombre pic x(30).
+       01  w-total-general pic s9(9)v99 value zero.
+       01  w-cant-socios pic 9(5) value zero.
+       01  w-filial-num1 pic 9 value zero.
+       01  w-filial-num2 pic 9 value zero.
+       01  w-filial-num3 pic 9 value zero.
+       01  w-sub-filial1 pic s9(9)v99 value zero.
+       01  w-sub-filial2 pic s9(9)v99 value zero.
+       01  w-sub-filial3 pic s9(9)v99 value zero.
        01  cabecera1.
            03  lin-titulo.
                05 filler pic x(30) value spaces.
@@ -126,20 +177,77 @@
                05 filler pic x(80) value all "*".
        01  cabecera4.
            03  lin-titulo-soc.
-               05 filler pic x(30) value spaces.
+               05 filler pic x(20) value spaces.
                05 soc-dat-cod pic x(5) value "SOCIO".
-               05 filler  pic x(8) value space.
+               05 filler pic x(1) value space.
+               05 soc-dat-nom pic x(30) value "NOMBRE".
+               05 filler pic x(2) value spaces.
                05 soc-dat-imp pic x(7) value "IMPORTE".
        01  detalle1.
            03  lin-dat-soc.
-               05 filler pic x(31) value spaces.
+               05 filler pic x(20) value spaces.
                05 l-soc-cod pic 9(4).
-               05 filler pic x(3) value spaces.
+               05 filler pic x(2) value spaces.
+               05 l-soc-nombre pic x(30).
+               05 filler pic x(2) value spaces.
                05 l-soc-imp pic z.zzz.zzz.zz9,99.
+       01  rej-cabecera.
+           03  lin-titulo-rej.
+               05 filler pic x(2) value spaces.
+               05 filler pic x(6) value "FILIAL".
+               05 filler pic x(2) value spaces.
+               05 filler pic x(40) value "MOTIVO DEL RECHAZO".
+               05 filler pic x(2) value spaces.
+               05 filler pic x(5) value "SOCIO".
+               05 filler pic x(2) value spaces.
+               05 filler pic x(13) value "IMPORTE".
+               05 filler pic x(2) value spaces.
+               05 filler pic x(4) value "TIPO".
+       01  rej-detalle.
+           03  lin-rej.
+               05 filler pic x(2) value spaces.
+               05 rej-filial pic 9.
+               05 filler pic x(7) value spaces.
+               05 rej-motivo pic x(40).
+               05 filler pic x(2) value spaces.
+               05 rej-socio pic 9(4).
+               05 filler pic x(3) value spaces.
+               05 rej-importe pic -(6)9,99.
+               05 filler pic x(2) value spaces.
+               05 rej-tipo pic x.
+       01  detalle-total.
+           03  lin-total.
+               05 filler pic x(20) value spaces.
+               05 tot-label pic x(13) value "TOTAL GENERAL".
+               05 filler pic x(2) value spaces.
+               05 tot-cant-label pic x(8) value "SOCIOS: ".
+               05 tot-cant pic zzzz9.
+               05 filler pic x(2) value spaces.
+               05 tot-imp pic z.zzz.zzz.zz9,99.
+       01  cabecera-fecha.
+           03  lin-fecha.
+               05 filler pic x(20) value spaces.
+               05 fecha-label pic x(7) value "FECHA: ".
+               05 fecha-valor pic 9(8).
+       01  csv-cabecera.
+           03  lin-csv-cab pic x(21) value "FECHA;SOCIO;IMPORTE".
+       01  csv-detalle.
+           03  csv-fecha pic 9(8).
+           03  filler pic x value ";".
+           03  csv-socio pic 9(4).
+           03  filler pic x value ";".
+           03  csv-importe pic -(7)9,99.
+       01  detalle-filial.
+           03  lin-filial.
+               05 filler pic x(20) value spaces.
+               05 fil-label pic x(16) value "SUBTOTAL FILIAL ".
+               05 fil-numero pic 9.
+               05 filler pic x(2) value spaces.
+               05 fil-imp pic z.zzz.zzz.zz9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SORT arch-sort ASCENDING srt-cod-soc
+           SORT arch-sort ASCENDING srt-fecha ASCENDING srt-nom-soc
            INPUT PROCEDURE IS DATOS-ENTRADA
            OUTPUT PROCEDURE IS DATOS-SALIDA.
            STOP RUN.
@@ -153,135 +261,403 @@
            DATOS-SALIDA.
            PERFORM 700-INICIO-SALIDA.
            PERFORM 750-LEER-SOC-SORT.
-           PERFORM UNTIL w-flagSocSort IS EQUALS 1
-               PERFORM 800-INICIO-SOCIO
+           PERFORM UNTIL w-flagSocSort IS EQUAL 1
+               PERFORM 780-INICIO-FECHA-SALIDA
                PERFORM UNTIL w-flagSocSort is equal 1 or
-               srt-cod-soc is not equal w-srt-socio-anterior
-                   PERFORM 850-PROCESO-SALIDA
-                   PERFORM 750-LEER-SOC-SORT
+               srt-fecha is not equal w-srt-fecha-anterior
+                   PERFORM 800-INICIO-SOCIO
+                   PERFORM UNTIL w-flagSocSort is equal 1 or
+                   srt-cod-soc is not equal w-srt-socio-anterior or
+                   srt-fecha is not equal w-srt-fecha-anterior
+                       PERFORM 850-PROCESO-SALIDA
+                       PERFORM 750-LEER-SOC-SORT
+                   END-PERFORM
+                   PERFORM 900-FIN-SOCIO-SALIDA
                END-PERFORM
-               PERFORM 900-FIN-SOCIO-SALIDA
+               PERFORM 940-IMPRIMO-SUBTOTAL-FILIALES
            END-PERFORM.
            PERFORM 1000-FIN-SALIDA.
 
 
       ******* RUTINAS INPUT-PROCEDURE *****************************************
        100-INICIO-GENERAL.
+           PERFORM 110-LEER-CHECKPOINT.
            PERFORM 120-ABRIR-ARCHIVOS.
 
 
+       110-LEER-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF ws-chk-status IS EQUAL "00"
+               PERFORM UNTIL ws-chk-status IS NOT EQUAL "00"
+                   READ ARCH-CHECKPOINT
+                   IF ws-chk-status IS EQUAL "00"
+                       MOVE chk-fecha TO w-chk-fecha
+                       MOVE chk-socio TO w-chk-socio
+                       MOVE chk-secuencia TO w-chk-secuencia
+                       MOVE 1 TO w-chk-activo
+                   END-IF
+               END-PERFORM
+               CLOSE ARCH-CHECKPOINT
+               IF w-chk-activo IS EQUAL 1
+                   DISPLAY "Checkpoint encontrado, reanudando desde "
+                   "fecha " w-chk-fecha " socio " w-chk-socio
+               END-IF
+           END-IF.
+
        120-ABRIR-ARCHIVOS.
            open input filial1.
-      *     open input filial2.
-      *     open input filial3.
-           open OUTPUT Trans-Act.
+           open input filial2.
+           open input filial3.
+           open input SOCIOS.
+           IF w-chk-activo IS EQUAL 1
+               OPEN I-O Trans-Act
+               OPEN EXTEND RECHAZOS
+               OPEN EXTEND TRANS-CSV
+           ELSE
+               open OUTPUT Trans-Act
+               open OUTPUT RECHAZOS
+               open OUTPUT TRANS-CSV
+               WRITE rej-reg FROM rej-cabecera AFTER 1
+               WRITE csv-reg FROM csv-cabecera
+           END-IF.
+           open OUTPUT ARCH-CHECKPOINT.
 
        140-INGRESAR-FECHA.
-           DISPLAY "Ingrese fecha de transaccion (AAAAMMDD)".
-           ACCEPT w-fecha-ing.
-           PERFORM until w-fecha-ing is > 0
-           DISPLAY "Error, Ingrese fecha de transaccion (AAAAMMDD)"
-           ACCEPT w-fecha-ing
+           DISPLAY "Ingrese fecha desde (AAAAMMDD)".
+           ACCEPT w-fecha-desde.
+           PERFORM until w-fecha-desde is > 0
+           DISPLAY "Error, Ingrese fecha desde (AAAAMMDD)"
+           ACCEPT w-fecha-desde
+           END-PERFORM.
+           DISPLAY "Ingrese fecha hasta (AAAAMMDD)".
+           ACCEPT w-fecha-hasta.
+           PERFORM until w-fecha-hasta is >= w-fecha-desde
+           DISPLAY "Error, fecha hasta debe ser mayor o igual a "
+           "fecha desde (AAAAMMDD)"
+           ACCEPT w-fecha-hasta
            END-PERFORM.
 
        150-MEZCLAR-ARCHIVOS.
            PERFORM 200-LEER-TRANSAC.
-           PERFORM until  w-flag1 is equal 1
+           MOVE tr1-cab1-filial1 TO w-filial-num1.
+           MOVE tr1-cab1-filial2 TO w-filial-num2.
+           MOVE tr1-cab1-filial3 TO w-filial-num3.
+           IF w-chk-activo IS NOT EQUAL 1
+               PERFORM 155-VALIDAR-CABECERAS
+           END-IF.
+           PERFORM until  w-flag1 is equal 1 or w-fin-rango is equal 1
 
-      *        OR  w-flag2 is equal 1
-      *         or w-flag3 is equal 1
                PERFORM 300-INICIO-FECHA
-               PERFORM 340-DESAGOTAR-DETALLE
-              PERFORM UNTIL w-flag1 is equal 1 or tr-cab2-tipo1
-              is equal "F"
-                PERFORM 350-INICIO-SOCIO
-                   PERFORM UNTIL w-flag1 is equal 1 or tr-det-socio1
-                   is not equal w-socio-ant
-                        PERFORM 400-PROCESO
-                       PERFORM 200-LEER-TRANSAC
+               IF w-fin-rango is not equal 1
+                   PERFORM 340-DESAGOTAR-DETALLE
+                  PERFORM UNTIL w-flag1 is equal 1 or tr-cab2-tipo1
+                  is equal "F"
+                    PERFORM 350-INICIO-SOCIO
+                       PERFORM UNTIL w-flag1 is equal 1 or tr-det-socio1
+                       is not equal w-socio-ant
+                            PERFORM 400-PROCESO
+                           PERFORM 200-LEER-TRANSAC
 
-                   END-PERFORM
-                   PERFORM 450-FIN-SOCIO
-              END-PERFORM
+                       END-PERFORM
+                       PERFORM 450-FIN-SOCIO
+                  END-PERFORM
+               END-IF
 
            END-PERFORM.
 
+       155-VALIDAR-CABECERAS.
+           IF tr1-cab1-tipo1 IS NOT EQUAL "1" OR w-filial-num1 IS
+              EQUAL ZERO
+               PERFORM 156-RECHAZAR-CABECERA1
+           END-IF.
+           IF tr1-cab1-tipo2 IS NOT EQUAL "1" OR w-filial-num2 IS
+              EQUAL ZERO
+               PERFORM 156-RECHAZAR-CABECERA2
+           END-IF.
+           IF tr1-cab1-tipo3 IS NOT EQUAL "1" OR w-filial-num3 IS
+              EQUAL ZERO
+               PERFORM 156-RECHAZAR-CABECERA3
+           END-IF.
+
+       156-RECHAZAR-CABECERA1.
+           MOVE w-filial-num1 TO rej-filial.
+           MOVE "CABECERA FILIAL INVALIDA (TIPO/NRO)"
+               TO rej-motivo.
+           MOVE tr1-cab1-tipo1 TO rej-tipo.
+           MOVE ZERO TO rej-socio.
+           MOVE ZERO TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
+
+       156-RECHAZAR-CABECERA2.
+           MOVE w-filial-num2 TO rej-filial.
+           MOVE "CABECERA FILIAL INVALIDA (TIPO/NRO)"
+               TO rej-motivo.
+           MOVE tr1-cab1-tipo2 TO rej-tipo.
+           MOVE ZERO TO rej-socio.
+           MOVE ZERO TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
+
+       156-RECHAZAR-CABECERA3.
+           MOVE w-filial-num3 TO rej-filial.
+           MOVE "CABECERA FILIAL INVALIDA (TIPO/NRO)"
+               TO rej-motivo.
+           MOVE tr1-cab1-tipo3 TO rej-tipo.
+           MOVE ZERO TO rej-socio.
+           MOVE ZERO TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
+
        200-LEER-TRANSAC.
            read filial1 at end move 1 to w-flag1.
-      *     read filial2 at end move 1 to w-flag2.
-      *     read filial3 at end move 1 to w-flag3.
+           IF w-flag2 is not equal 1 and w-sin-datos2 is not equal 1
+               read filial2 at end move 1 to w-flag2
+           END-IF.
+           IF w-flag3 is not equal 1 and w-sin-datos3 is not equal 1
+               read filial3 at end move 1 to w-flag3
+           END-IF.
+
+       201-LEER-FILIAL1.
+           IF w-flag1 is not equal 1
+               read filial1 at end move 1 to w-flag1
+           END-IF.
+
+       202-LEER-FILIAL2.
+           IF w-flag2 is not equal 1
+               read filial2 at end move 1 to w-flag2
+           END-IF.
+
+       204-LEER-FILIAL3.
+           IF w-flag3 is not equal 1
+               read filial3 at end move 1 to w-flag3
+           END-IF.
 
        300-INICIO-FECHA.
            PERFORM 330-BUSCAR-FECHA.
 
        330-BUSCAR-FECHA.
-           PERFORM 200-LEER-TRANSAC UNTIL w-flag1 IS EQUAL 1
-               OR (tr-cab2-fecha1 IS equal w-fecha-ing
+           MOVE ZERO TO w-sin-datos2.
+           MOVE ZERO TO w-sin-datos3.
+           MOVE ZERO TO w-socio-seq.
+           PERFORM 201-LEER-FILIAL1 UNTIL w-flag1 IS EQUAL 1
+               OR (tr-cab2-fecha1 IS >= w-fecha-desde
                AND tr-cab2-tipo1 IS EQUAL "F").
-      *     PERFORM 200-LEER-TRANSAC UNTIL w-flag2 IS EQUAL 1
-      *         OR (tr-cab2-fecha2 IS equal w-fecha-ing
-      *         AND tr-cab2-tipo2 IS EQUAL "F").
-      *     PERFORM 200-LEER-TRANSAC UNTIL w-flag3 IS EQUAL 1
-      *         OR (tr-cab2-fecha3 IS equal w-fecha-ing
-      *         AND tr-cab2-tipo3 IS EQUAL "F").
+           IF w-flag1 IS EQUAL 1 OR tr-cab2-fecha1 IS > w-fecha-hasta
+               MOVE 1 TO w-fin-rango
+           ELSE
+               MOVE tr-cab2-fecha1 TO w-fecha-ing
+               PERFORM 202-LEER-FILIAL2 UNTIL w-flag2 IS EQUAL 1
+                   OR (tr-cab2-fecha2 IS >= w-fecha-ing
+                   AND tr-cab2-tipo2 IS EQUAL "F")
+               IF w-flag2 IS EQUAL 1
+                   OR tr-cab2-fecha2 IS NOT EQUAL w-fecha-ing
+                   MOVE 1 TO w-sin-datos2
+               END-IF
+               PERFORM 204-LEER-FILIAL3 UNTIL w-flag3 IS EQUAL 1
+                   OR (tr-cab2-fecha3 IS >= w-fecha-ing
+                   AND tr-cab2-tipo3 IS EQUAL "F")
+               IF w-flag3 IS EQUAL 1
+                   OR tr-cab2-fecha3 IS NOT EQUAL w-fecha-ing
+                   MOVE 1 TO w-sin-datos3
+               END-IF
+           END-IF.
 
        340-DESAGOTAR-DETALLE.
            IF tr-cab2-tipo1 is EQUAL to "F" and
               tr-cab2-fecha1 IS  EQUAL w-fecha-ing
                  PERFORM 200-LEER-TRANSAC.
-      *     IF tr-cab2-tipo2 is EQUAL to "F" and
-      *        tr-cab2-fecha2 IS  EQUAL w-fecha-ing
-      *           PERFORM 200-LEER-TRANSAC.
-      *     IF tr-cab2-tipo3 is EQUAL to "F" and
-      *        tr-cab2-fecha3 IS  EQUAL w-fecha-ing
-      *           PERFORM 200-LEER-TRANSAC.
+           IF w-sin-datos2 IS NOT EQUAL 1
+              AND tr-cab2-tipo2 is EQUAL to "F" and
+              tr-cab2-fecha2 IS  EQUAL w-fecha-ing
+                 PERFORM 200-LEER-TRANSAC.
+           IF w-sin-datos3 IS NOT EQUAL 1
+              AND tr-cab2-tipo3 is EQUAL to "F" and
+              tr-cab2-fecha3 IS  EQUAL w-fecha-ing
+                 PERFORM 200-LEER-TRANSAC.
 
        350-INICIO-SOCIO.
+           ADD 1 TO w-socio-seq.
            MOVE tr-det-socio1 to w-socio-ant.
            MOVE ZERO to w-imp-procesado.
-      *     MOVE tr-det-socio2 to w-socio-ant2.
-      *     MOVE ZERO to w-imp-procesado2.
-      *     MOVE tr-det-socio3 to w-socio-ant3.
-      *     MOVE ZERO to w-imp-procesado3.
+           MOVE tr-det-socio2 to w-socio-ant2.
+           MOVE ZERO to w-imp-procesado2.
+           MOVE tr-det-socio3 to w-socio-ant3.
+           MOVE ZERO to w-imp-procesado3.
+           PERFORM 355-VERIFICAR-CHECKPOINT.
+
+       355-VERIFICAR-CHECKPOINT.
+           MOVE ZERO TO w-saltar-socio.
+           IF w-chk-activo IS EQUAL 1
+               IF w-fecha-ing IS < w-chk-fecha
+                   OR (w-fecha-ing IS EQUAL w-chk-fecha
+                   AND w-socio-seq IS NOT > w-chk-secuencia)
+                   MOVE 1 TO w-saltar-socio
+               ELSE
+                   MOVE ZERO TO w-chk-activo
+               END-IF
+           END-IF.
+
        400-PROCESO.
-           ADD tr-det-importe1 to w-imp-procesado.
-      *     ADD tr-det-importe2 to w-imp-procesado2.
-      *     ADD tr-det-importe3 to w-imp-procesado3.
+           IF w-saltar-socio IS NOT EQUAL 1
+               IF tr-det-tipo1 is equal "D" and tr-det-importe1 is not
+                  equal zero and tr-det-socio1 is not equal zero
+                   ADD tr-det-importe1 to w-imp-procesado
+               ELSE
+                   PERFORM 395-RECHAZAR-DETALLE1
+               END-IF
+               IF w-sin-datos2 IS NOT EQUAL 1 AND w-flag2 IS NOT
+                  EQUAL 1
+                   IF tr-det-tipo2 is equal "D" and tr-det-importe2 is
+                      not equal zero and tr-det-socio2 is not equal
+                      zero
+                       ADD tr-det-importe2 to w-imp-procesado2
+                   ELSE
+                       PERFORM 395-RECHAZAR-DETALLE2
+                   END-IF
+               END-IF
+               IF w-sin-datos3 IS NOT EQUAL 1 AND w-flag3 IS NOT
+                  EQUAL 1
+                   IF tr-det-tipo3 is equal "D" and tr-det-importe3 is
+                      not equal zero and tr-det-socio3 is not equal
+                      zero
+                       ADD tr-det-importe3 to w-imp-procesado3
+                   ELSE
+                       PERFORM 395-RECHAZAR-DETALLE3
+                   END-IF
+               END-IF
+           END-IF.
+
+       395-RECHAZAR-DETALLE1.
+           MOVE 1 TO rej-filial.
+           MOVE "DETALLE INVALIDO (TIPO/IMPORTE/SOCIO)" TO rej-motivo.
+           MOVE tr-det-tipo1 TO rej-tipo.
+           MOVE tr-det-socio1 TO rej-socio.
+           MOVE tr-det-importe1 TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
+
+       395-RECHAZAR-DETALLE2.
+           MOVE 2 TO rej-filial.
+           MOVE "DETALLE INVALIDO (TIPO/IMPORTE/SOCIO)" TO rej-motivo.
+           MOVE tr-det-tipo2 TO rej-tipo.
+           MOVE tr-det-socio2 TO rej-socio.
+           MOVE tr-det-importe2 TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
+
+       395-RECHAZAR-DETALLE3.
+           MOVE 3 TO rej-filial.
+           MOVE "DETALLE INVALIDO (TIPO/IMPORTE/SOCIO)" TO rej-motivo.
+           MOVE tr-det-tipo3 TO rej-tipo.
+           MOVE tr-det-socio3 TO rej-socio.
+           MOVE tr-det-importe3 TO rej-importe.
+           WRITE rej-reg FROM rej-detalle AFTER 1.
 
        450-FIN-SOCIO.
            PERFORM 470-ARMO-ARCHIVO.
+           IF w-saltar-socio IS NOT EQUAL 1
+               PERFORM 480-GRABAR-CHECKPOINT
+           END-IF.
 
        470-ARMO-ARCHIVO.
-           move w-socio-ant TO tra-socio.
-           move w-imp-procesado to tra-importe.
-           move w-fecha-ing to tra-fecha.
-           write tra-reg.
+           IF w-saltar-socio IS NOT EQUAL 1
+               move w-socio-ant TO tra-socio
+               move w-imp-procesado to tra-importe
+               move w-fecha-ing to tra-fecha
+               write tra-reg
+                   INVALID KEY
+                       DISPLAY "ERROR: registro Trans-Act duplicado, "
+                           "fecha " tra-fecha " socio " tra-socio
+                   NOT INVALID KEY
+                       move tra-fecha to csv-fecha
+                       move tra-socio to csv-socio
+                       move tra-importe to csv-importe
+                       WRITE csv-reg FROM csv-detalle
+               END-WRITE
+           END-IF.
            move w-socio-ant TO srt-cod-soc.
+           move w-socio-ant TO w-soc-buscado.
+           PERFORM 475-BUSCAR-NOMBRE-SOCIO.
+           move w-soc-nombre TO srt-nom-soc.
            move w-imp-procesado to srt-importe.
            move w-fecha-ing to srt-fecha.
+           move w-filial-num1 to srt-filial.
            RELEASE srt-reg.
-      *     move w-socio-ant2 TO tra-socio.
-      *     move w-imp-procesado2 to tra-importe.
-      *     move w-fecha-ing to tra-fecha.
-      *     write tra-reg.
-      *     move w-socio-ant2 TO srt-cod-soc.
-      *     move w-imp-procesado2 to srt-importe.
-      *     move w-fecha-ing to srt-fecha.
-      *     RELEASE srt-reg.
-      *     move w-socio-ant3 TO tra-socio.
-      *     move w-imp-procesado3 to tra-importe.
-      *     move w-fecha-ing to tra-fecha.
-      *     write tra-reg.
-      *     move w-socio-ant3 TO srt-cod-soc.
-      *     move w-imp-procesado3 to srt-importe.
-      *     move w-fecha-ing to srt-importe.
-      *     RELEASE srt-reg.
+           IF w-sin-datos2 IS NOT EQUAL 1 AND w-flag2 IS NOT EQUAL 1
+               AND w-saltar-socio IS NOT EQUAL 1
+               move w-socio-ant2 TO tra-socio
+               move w-imp-procesado2 to tra-importe
+               move w-fecha-ing to tra-fecha
+               write tra-reg
+                   INVALID KEY
+                       DISPLAY "ERROR: registro Trans-Act duplicado, "
+                           "fecha " tra-fecha " socio " tra-socio
+                   NOT INVALID KEY
+                       move tra-fecha to csv-fecha
+                       move tra-socio to csv-socio
+                       move tra-importe to csv-importe
+                       WRITE csv-reg FROM csv-detalle
+               END-WRITE
+           END-IF.
+           IF w-sin-datos2 IS NOT EQUAL 1 AND w-flag2 IS NOT EQUAL 1
+               move w-socio-ant2 TO srt-cod-soc
+               move w-socio-ant2 TO w-soc-buscado
+               PERFORM 475-BUSCAR-NOMBRE-SOCIO
+               move w-soc-nombre TO srt-nom-soc
+               move w-imp-procesado2 to srt-importe
+               move w-fecha-ing to srt-fecha
+               move w-filial-num2 to srt-filial
+               RELEASE srt-reg
+           END-IF.
+           IF w-sin-datos3 IS NOT EQUAL 1 AND w-flag3 IS NOT EQUAL 1
+               AND w-saltar-socio IS NOT EQUAL 1
+               move w-socio-ant3 TO tra-socio
+               move w-imp-procesado3 to tra-importe
+               move w-fecha-ing to tra-fecha
+               write tra-reg
+                   INVALID KEY
+                       DISPLAY "ERROR: registro Trans-Act duplicado, "
+                           "fecha " tra-fecha " socio " tra-socio
+                   NOT INVALID KEY
+                       move tra-fecha to csv-fecha
+                       move tra-socio to csv-socio
+                       move tra-importe to csv-importe
+                       WRITE csv-reg FROM csv-detalle
+               END-WRITE
+           END-IF.
+           IF w-sin-datos3 IS NOT EQUAL 1 AND w-flag3 IS NOT EQUAL 1
+               move w-socio-ant3 TO srt-cod-soc
+               move w-socio-ant3 TO w-soc-buscado
+               PERFORM 475-BUSCAR-NOMBRE-SOCIO
+               move w-soc-nombre TO srt-nom-soc
+               move w-imp-procesado3 to srt-importe
+               move w-fecha-ing to srt-fecha
+               move w-filial-num3 to srt-filial
+               RELEASE srt-reg
+           END-IF.
+
+       475-BUSCAR-NOMBRE-SOCIO.
+           MOVE w-soc-buscado TO soc-cod.
+           READ SOCIOS
+               INVALID KEY MOVE "SOCIO DESCONOCIDO" TO w-soc-nombre
+               NOT INVALID KEY MOVE soc-nombre TO w-soc-nombre
+           END-READ.
+
+       480-GRABAR-CHECKPOINT.
+           ADD 1 TO w-chk-contador.
+           IF w-chk-contador IS >= 25
+               MOVE w-fecha-ing TO chk-fecha
+               MOVE w-socio-ant TO chk-socio
+               MOVE w-socio-seq TO chk-secuencia
+               WRITE chk-reg
+               MOVE ZERO TO w-chk-contador
+           END-IF.
 
        600-FIN-GENERAL.
            close filial1.
-      *     close filial2.
-      *     close filial3.
+           close filial2.
+           close filial3.
+           close SOCIOS.
            close Trans-Act.
+           close RECHAZOS.
+           close TRANS-CSV.
+           close ARCH-CHECKPOINT.
 
       ******* RUTINAS OUTPUT-PROCEDURE ****************************************
 
@@ -291,6 +667,8 @@
            PERFORM 730-IMPRIMO-ENCABEZADO.
 
        710-INICIO-VARIABLES-SALIDA.
+           MOVE ZERO TO w-total-general.
+           MOVE ZERO TO w-cant-socios.
 
        720-ABRO-ARCHIVO-IMP.
            OPEN OUTPUT LISTADO.
@@ -298,25 +676,62 @@
            WRITE lis-reg FROM cabecera3 AFTER 1.
            WRITE lis-reg FROM cabecera1 AFTER 1.
            WRITE lis-reg FROM cabecera2 AFTER 1.
-           WRITE lis-reg FROM cabecera3 AFTER 1.
-           WRITE lis-reg FROM cabecera4 AFTER 1.
        750-LEER-SOC-SORT.
            RETURN arch-sort AT END MOVE 1 TO w-flagSocSort.
 
+       780-INICIO-FECHA-SALIDA.
+           MOVE srt-fecha TO w-srt-fecha-anterior.
+           MOVE srt-fecha TO fecha-valor.
+           MOVE ZERO TO w-sub-filial1.
+           MOVE ZERO TO w-sub-filial2.
+           MOVE ZERO TO w-sub-filial3.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+           WRITE lis-reg FROM cabecera-fecha AFTER 1.
+           WRITE lis-reg FROM cabecera4 AFTER 1.
+
        800-INICIO-SOCIO.
            move srt-cod-soc to w-srt-socio-anterior.
+           MOVE srt-cod-soc TO w-salida-soc-cod.
+           MOVE srt-nom-soc TO w-salida-soc-nombre.
            MOVE ZERO TO w-salida-acum-imp.
+           ADD 1 TO w-cant-socios.
 
        850-PROCESO-SALIDA.
-           PERFORM 910-ARMO-LIN-SOC.
            ADD srt-importe TO w-salida-acum-imp.
+           EVALUATE srt-filial
+               WHEN w-filial-num1
+                   ADD srt-importe TO w-sub-filial1
+               WHEN w-filial-num2
+                   ADD srt-importe TO w-sub-filial2
+               WHEN w-filial-num3
+                   ADD srt-importe TO w-sub-filial3
+           END-EVALUATE.
 
        900-FIN-SOCIO-SALIDA.
-      *     PERFORM 910-ARMO-LIN-SOC.
+           PERFORM 910-ARMO-LIN-SOC.
+           ADD w-salida-acum-imp TO w-total-general.
        910-ARMO-LIN-SOC.
-           MOVE srt-cod-soc TO l-soc-cod.
-           MOVE srt-importe TO l-soc-imp.
+           MOVE w-salida-soc-cod TO l-soc-cod.
+           MOVE w-salida-soc-nombre TO l-soc-nombre.
+           MOVE w-salida-acum-imp TO l-soc-imp.
            WRITE lis-reg FROM detalle1 AFTER 1.
+       940-IMPRIMO-SUBTOTAL-FILIALES.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+           MOVE w-filial-num1 TO fil-numero.
+           MOVE w-sub-filial1 TO fil-imp.
+           WRITE lis-reg FROM detalle-filial AFTER 1.
+           MOVE w-filial-num2 TO fil-numero.
+           MOVE w-sub-filial2 TO fil-imp.
+           WRITE lis-reg FROM detalle-filial AFTER 1.
+           MOVE w-filial-num3 TO fil-numero.
+           MOVE w-sub-filial3 TO fil-imp.
+           WRITE lis-reg FROM detalle-filial AFTER 1.
+       950-IMPRIMO-TOTAL-GENERAL.
+           MOVE w-cant-socios TO tot-cant.
+           MOVE w-total-general TO tot-imp.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+           WRITE lis-reg FROM detalle-total AFTER 1.
        1000-FIN-SALIDA.
+           PERFORM 950-IMPRIMO-TOTAL-GENERAL.
            CLOSE LISTADO.
        END PROGRAM YOUR-PROGRAM-NAME.
