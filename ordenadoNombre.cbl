@@ -17,7 +17,7 @@
            SELECT filial3 ASSIGN TO nom-arch3
                ORGANIZATION is line sequential.
            SELECT arch-sort ASSIGN to "sortwork".
-           SELECT Trans-Act ASSIGN TO "..\TRANS-ACT.txt".
+           SELECT Trans-Act ASSIGN TO "..\TRANS-ACT-ORDENADO.txt".
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "D:\linux cecilia\COBOL\archivo\impTRANSACC.dat".
@@ -35,6 +35,29 @@
            03 tr-det-socio1 pic 9(4).
            03 tr-det-importe1 pic s9(7)v99.
 
+       FD  filial2.
+       01  tr-cab1-reg2.
+           03 tr1-cab1-tipo2 pic x.
+           03 tr1-cab1-filial2 pic 9.
+       01  tr-cab2-reg2.
+           03 tr-cab2-tipo2 pic x.
+           03 tr-cab2-fecha2 pic 9(8).
+       01  tr-det-reg2.
+           03 tr-det-tipo2 pic x.
+           03 tr-det-socio2 pic 9(4).
+           03 tr-det-importe2 pic s9(7)v99.
+
+       FD  filial3.
+       01  tr-cab1-reg3.
+           03 tr1-cab1-tipo3 pic x.
+           03 tr1-cab1-filial3 pic 9.
+       01  tr-cab2-reg3.
+           03 tr-cab2-tipo3 pic x.
+           03 tr-cab2-fecha3 pic 9(8).
+       01  tr-det-reg3.
+           03 tr-det-tipo3 pic x.
+           03 tr-det-socio3 pic 9(4).
+           03 tr-det-importe3 pic s9(7)v99.
 
        SD  arch-sort.
        01  srt-reg.
@@ -72,16 +95,15 @@
        01  w-flag2 PIC 9 VALUE ZERO.
        01  w-flag3 PIC 9 VALUE ZERO.
        01  w-fecha-ing pic 9(8).
-       01  tab-filiales.
-           03 largo pic 9.
-           03 vec-filial OCCURS 1 to 3 DEPENDING on largo value zeros.
-               05 vec-tr1-cab1-tipo pic x.
-               05 vec-tr1-cab1-filial pic 9.
-               05 vec-tr-cab2-tipo pic x.
-               05 vec-tr-cab2-fecha pic 9(8).
-               05 vec-tr-det-tipo pic x.
-               05 vec-tr-det-socio pic 9(4).
-               05 vec-tr-det-importe pic s9(7)v99.
+       01  w-total-trans-act pic s9(9)v99 value zero.
+       01  w-total-filiales pic s9(9)v99 value zero.
+       01  w-dif-control pic s9(9)v99 value zero.
+       01  w-flagr1 pic 9 value zero.
+       01  w-en-fecha1 pic 9 value zero.
+       01  w-flagr2 pic 9 value zero.
+       01  w-flagr3 pic 9 value zero.
+       01  w-en-fecha2 pic 9 value zero.
+       01  w-en-fecha3 pic 9 value zero.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -91,12 +113,10 @@
       *     OUTPUT PROCEDURE IS DATOS-SALIDA.
 
            PERFORM 140-INGRESAR-FECHA.
-           PERFORM VARYING w-i from 1 by 1 until w-i > 3
-
-               PERFORM 100-INICIO-GENERAL
-               PERFORM 150-MEZCLAR-ARCHIVOS
-               PERFORM 600-FIN-GENERAL
-           END-PERFORM.
+           PERFORM 100-INICIO-GENERAL.
+           PERFORM 150-MEZCLAR-ARCHIVOS.
+           PERFORM 600-FIN-GENERAL.
+           PERFORM 700-RECONCILIAR-CONTROL.
 
        STOP RUN.
       *       DATOS-ENTRADA.
@@ -110,7 +130,7 @@
            open input filial1.
            open input filial2.
            open input filial3.
-           open EXTEND Trans-Act.
+           open OUTPUT Trans-Act.
 
        140-INGRESAR-FECHA.
            DISPLAY "Ingrese fecha de transaccion (AAAAMMDD)".
@@ -169,6 +189,7 @@
            MOVE w-imp-procesado to tra-importe.
            MOVE w-fecha-ing to tra-fecha.
            write tra-reg.
+           ADD w-imp-procesado TO w-total-trans-act.
 
        600-FIN-GENERAL.
            close filial1.
@@ -176,4 +197,98 @@
            close filial3.
            close Trans-Act.
 
+       700-RECONCILIAR-CONTROL.
+           MOVE ZERO TO w-total-filiales.
+           PERFORM 710-SUMAR-FILIAL1.
+           PERFORM 720-SUMAR-FILIAL2.
+           PERFORM 730-SUMAR-FILIAL3.
+           PERFORM 750-COMPARAR-TOTALES.
+
+       710-SUMAR-FILIAL1.
+           MOVE ZERO TO w-flagr1.
+           MOVE ZERO TO w-en-fecha1.
+           OPEN INPUT filial1.
+           PERFORM UNTIL w-flagr1 IS EQUAL 1
+               READ filial1
+                   AT END
+                       MOVE 1 TO w-flagr1
+                   NOT AT END
+                       IF tr-cab2-tipo1 IS EQUAL "F"
+                           IF tr-cab2-fecha1 IS EQUAL w-fecha-ing
+                               MOVE 1 TO w-en-fecha1
+                           ELSE
+                               MOVE ZERO TO w-en-fecha1
+                           END-IF
+                       ELSE
+                           IF w-en-fecha1 IS EQUAL 1
+                               AND tr-det-tipo1 IS EQUAL "D"
+                               ADD tr-det-importe1 TO w-total-filiales
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE filial1.
+
+       720-SUMAR-FILIAL2.
+           MOVE ZERO TO w-flagr2.
+           MOVE ZERO TO w-en-fecha2.
+           OPEN INPUT filial2.
+           PERFORM UNTIL w-flagr2 IS EQUAL 1
+               READ filial2
+                   AT END
+                       MOVE 1 TO w-flagr2
+                   NOT AT END
+                       IF tr-cab2-tipo2 IS EQUAL "F"
+                           IF tr-cab2-fecha2 IS EQUAL w-fecha-ing
+                               MOVE 1 TO w-en-fecha2
+                           ELSE
+                               MOVE ZERO TO w-en-fecha2
+                           END-IF
+                       ELSE
+                           IF w-en-fecha2 IS EQUAL 1
+                               AND tr-det-tipo2 IS EQUAL "D"
+                               ADD tr-det-importe2 TO w-total-filiales
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE filial2.
+
+       730-SUMAR-FILIAL3.
+           MOVE ZERO TO w-flagr3.
+           MOVE ZERO TO w-en-fecha3.
+           OPEN INPUT filial3.
+           PERFORM UNTIL w-flagr3 IS EQUAL 1
+               READ filial3
+                   AT END
+                       MOVE 1 TO w-flagr3
+                   NOT AT END
+                       IF tr-cab2-tipo3 IS EQUAL "F"
+                           IF tr-cab2-fecha3 IS EQUAL w-fecha-ing
+                               MOVE 1 TO w-en-fecha3
+                           ELSE
+                               MOVE ZERO TO w-en-fecha3
+                           END-IF
+                       ELSE
+                           IF w-en-fecha3 IS EQUAL 1
+                               AND tr-det-tipo3 IS EQUAL "D"
+                               ADD tr-det-importe3 TO w-total-filiales
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE filial3.
+
+       750-COMPARAR-TOTALES.
+           COMPUTE w-dif-control = w-total-filiales - w-total-trans-act.
+           IF w-dif-control IS EQUAL ZERO
+               DISPLAY "CONTROL OK: Trans-Act coincide con el total "
+                   "de filiales"
+           ELSE
+               DISPLAY "ALERTA: DIFERENCIA DE CONTROL EN TRANS-ACT"
+               DISPLAY "  Total filiales : " w-total-filiales
+               DISPLAY "  Total Trans-Act: " w-total-trans-act
+               DISPLAY "  Diferencia     : " w-dif-control
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
